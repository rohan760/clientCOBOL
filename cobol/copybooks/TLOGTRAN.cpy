@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: TLOGTRAN
+      * Purpose:  TLOG master maintenance transaction record, read by
+      *           TLOGMAINT. Same field layout/sizes as TEST-RECORD in
+      *           the TLOG copybook, plus a leading action code.
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-ACTION             PIC X(1).
+               88  TRAN-ADD                VALUE 'A'.
+               88  TRAN-CHANGE             VALUE 'C'.
+               88  TRAN-DELETE             VALUE 'D'.
+           05  TRAN-RECORD-ID          PIC 9(6).
+           05  TRAN-CATEGORY           PIC X(25).
+           05  TRAN-GROUP              PIC X(25).
+           05  TRAN-AUTHOR             PIC X(25).
+           05  TRAN-DATE.
+               10  TRAN-YEAR           PIC 9(4).
+               10  TRAN-MONTH          PIC 9(2).
+               10  TRAN-DAY            PIC 9(2).
+           05  TRAN-SUBJECT            PIC X(35).
