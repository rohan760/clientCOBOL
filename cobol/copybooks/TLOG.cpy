@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: TLOG
+      * Purpose:  Test Log master record layout. Shared by TLOGRPT
+      *           (flat extract read as INFILE/TLOG) and TLOGMAINT
+      *           (indexed master TLOGMSTR).
+      * Note:     TEST-RECORD-ID is positioned last so it lines up
+      *           with TLOGJCL's SORT FIELDS=(119,6,ZD,D) sort key.
+      ******************************************************************
+       01  TEST-RECORD.
+           05  TEST-CATEGORY           PIC X(25).
+           05  TEST-GROUP              PIC X(25).
+           05  TEST-AUTHOR             PIC X(25).
+           05  TEST-DATE.
+               10  TEST-YEAR           PIC 9(4).
+               10  TEST-MONTH          PIC 9(2).
+               10  TEST-DAY            PIC 9(2).
+           05  TEST-SUBJECT            PIC X(35).
+           05  TEST-RECORD-ID          PIC 9(6).
