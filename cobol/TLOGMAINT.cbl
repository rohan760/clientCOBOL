@@ -0,0 +1,188 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Applies add/change/delete transactions to the TLOG
+      *          master, keyed by TEST-RECORD-ID, and produces a
+      *          transaction listing of what was applied or rejected.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TLOGMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO TRANFILE.
+           SELECT TLOGMSTR ASSIGN TO TLOGMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TEST-RECORD-ID.
+           SELECT LISTFILE ASSIGN TO LISTFILE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANFILE
+           RECORDING MODE F.
+       COPY TLOGTRAN.
+       FD TLOGMSTR.
+       COPY TLOG.
+       FD LISTFILE
+           RECORDING MODE V.
+       01  LISTFILE-RECORD             PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  TRAN-EOF-SWITCH         PIC X(1) VALUE 'N'.
+       01  WS-COUNTS.
+           05  WS-ADD-COUNT            PIC 9(5) VALUE 0.
+           05  WS-CHANGE-COUNT         PIC 9(5) VALUE 0.
+           05  WS-DELETE-COUNT         PIC 9(5) VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(5) VALUE 0.
+       01  WS-LIST-ACTION              PIC X(8).
+       01  WS-LIST-STATUS              PIC X(30).
+       01  LIST-HEADER-1.
+           05  FILLER                  PIC X(60)
+               VALUE 'HAYNIE RESEARCH & DEVELOPMENT'.
+       01  LIST-HEADER-2.
+           05  FILLER                  PIC X(60)
+               VALUE 'TLOG MASTER MAINTENANCE TRANSACTION LISTING'.
+       01  LIST-HEADER-3.
+           05  FILLER                  PIC X(8)
+               VALUE 'ACTION'.
+           05  FILLER                  PIC X(8)
+               VALUE 'ID'.
+           05  FILLER                  PIC X(30)
+               VALUE 'RESULT'.
+           05  FILLER                  PIC X(35)
+               VALUE 'SUBJECT'.
+       01  LIST-DETAIL-LINE.
+           05  LD-ACTION               PIC X(8).
+           05  LD-ID                   PIC X(8).
+           05  LD-STATUS               PIC X(30).
+           05  LD-SUBJECT              PIC X(35).
+       01  LIST-SUMMARY-LINE.
+           05  FILLER                  PIC X(9)
+               VALUE 'ADDED: '.
+           05  LS-ADD-COUNT            PIC ZZZZ9.
+           05  FILLER                  PIC X(4)
+               VALUE SPACES.
+           05  FILLER                  PIC X(9)
+               VALUE 'CHANGED: '.
+           05  LS-CHANGE-COUNT         PIC ZZZZ9.
+           05  FILLER                  PIC X(4)
+               VALUE SPACES.
+           05  FILLER                  PIC X(9)
+               VALUE 'DELETED: '.
+           05  LS-DELETE-COUNT         PIC ZZZZ9.
+           05  FILLER                  PIC X(4)
+               VALUE SPACES.
+           05  FILLER                  PIC X(10)
+               VALUE 'REJECTED: '.
+           05  LS-REJECT-COUNT         PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN INPUT TRANFILE
+                I-O   TLOGMSTR
+                OUTPUT LISTFILE.
+           PERFORM PRINT-LIST-TITLE-PARA.
+           READ TRANFILE
+               AT END
+                   MOVE 'Y' TO TRAN-EOF-SWITCH
+           END-READ.
+           PERFORM PROCESS-TRAN-PARA
+               UNTIL TRAN-EOF-SWITCH = 'Y'
+           PERFORM PRINT-SUMMARY-PARA.
+           CLOSE TRANFILE
+                 TLOGMSTR
+                 LISTFILE.
+           STOP RUN.
+       PRINT-LIST-TITLE-PARA.
+           MOVE LIST-HEADER-1 TO LISTFILE-RECORD.
+           WRITE LISTFILE-RECORD.
+           MOVE LIST-HEADER-2 TO LISTFILE-RECORD.
+           WRITE LISTFILE-RECORD.
+           MOVE SPACES TO LISTFILE-RECORD.
+           WRITE LISTFILE-RECORD.
+           MOVE LIST-HEADER-3 TO LISTFILE-RECORD.
+           WRITE LISTFILE-RECORD.
+       PROCESS-TRAN-PARA.
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM ADD-MASTER-PARA
+               WHEN TRAN-CHANGE
+                   PERFORM CHANGE-MASTER-PARA
+               WHEN TRAN-DELETE
+                   PERFORM DELETE-MASTER-PARA
+               WHEN OTHER
+                   PERFORM REJECT-TRAN-PARA
+           END-EVALUATE.
+           PERFORM WRITE-LIST-LINE-PARA.
+           READ TRANFILE
+               AT END
+                   MOVE 'Y' TO TRAN-EOF-SWITCH
+           END-READ.
+       ADD-MASTER-PARA.
+           MOVE 'ADD' TO WS-LIST-ACTION.
+           MOVE TRAN-RECORD-ID TO TEST-RECORD-ID.
+           MOVE TRAN-CATEGORY TO TEST-CATEGORY.
+           MOVE TRAN-GROUP TO TEST-GROUP.
+           MOVE TRAN-AUTHOR TO TEST-AUTHOR.
+           MOVE TRAN-YEAR TO TEST-YEAR.
+           MOVE TRAN-MONTH TO TEST-MONTH.
+           MOVE TRAN-DAY TO TEST-DAY.
+           MOVE TRAN-SUBJECT TO TEST-SUBJECT.
+           WRITE TEST-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE 'REJECTED - DUPLICATE ID' TO WS-LIST-STATUS
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+                   MOVE 'ADDED' TO WS-LIST-STATUS
+           END-WRITE.
+       CHANGE-MASTER-PARA.
+           MOVE 'CHANGE' TO WS-LIST-ACTION.
+           MOVE TRAN-RECORD-ID TO TEST-RECORD-ID.
+           READ TLOGMSTR
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE 'REJECTED - ID NOT FOUND' TO WS-LIST-STATUS
+               NOT INVALID KEY
+                   MOVE TRAN-CATEGORY TO TEST-CATEGORY
+                   MOVE TRAN-GROUP TO TEST-GROUP
+                   MOVE TRAN-AUTHOR TO TEST-AUTHOR
+                   MOVE TRAN-YEAR TO TEST-YEAR
+                   MOVE TRAN-MONTH TO TEST-MONTH
+                   MOVE TRAN-DAY TO TEST-DAY
+                   MOVE TRAN-SUBJECT TO TEST-SUBJECT
+                   REWRITE TEST-RECORD
+                   ADD 1 TO WS-CHANGE-COUNT
+                   MOVE 'CHANGED' TO WS-LIST-STATUS
+           END-READ.
+       DELETE-MASTER-PARA.
+           MOVE 'DELETE' TO WS-LIST-ACTION.
+           MOVE TRAN-RECORD-ID TO TEST-RECORD-ID.
+           DELETE TLOGMSTR RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE 'REJECTED - ID NOT FOUND' TO WS-LIST-STATUS
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+                   MOVE 'DELETED' TO WS-LIST-STATUS
+           END-DELETE.
+       REJECT-TRAN-PARA.
+           MOVE 'REJECT' TO WS-LIST-ACTION.
+           MOVE 'REJECTED - INVALID ACTION CODE' TO WS-LIST-STATUS.
+           ADD 1 TO WS-REJECT-COUNT.
+       WRITE-LIST-LINE-PARA.
+           MOVE WS-LIST-ACTION TO LD-ACTION.
+           MOVE TRAN-RECORD-ID TO LD-ID.
+           MOVE WS-LIST-STATUS TO LD-STATUS.
+           MOVE TRAN-SUBJECT TO LD-SUBJECT.
+           MOVE LIST-DETAIL-LINE TO LISTFILE-RECORD.
+           WRITE LISTFILE-RECORD.
+       PRINT-SUMMARY-PARA.
+           MOVE SPACES TO LISTFILE-RECORD.
+           WRITE LISTFILE-RECORD.
+           MOVE WS-ADD-COUNT TO LS-ADD-COUNT.
+           MOVE WS-CHANGE-COUNT TO LS-CHANGE-COUNT.
+           MOVE WS-DELETE-COUNT TO LS-DELETE-COUNT.
+           MOVE WS-REJECT-COUNT TO LS-REJECT-COUNT.
+           MOVE LIST-SUMMARY-LINE TO LISTFILE-RECORD.
+           WRITE LISTFILE-RECORD.
