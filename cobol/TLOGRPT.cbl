@@ -15,6 +15,11 @@
       *     SELECT OUTFILE ASSIGN TO "C:\TLOGout.dat".
            SELECT INFILE ASSIGN TO TLOG.
            SELECT OUTFILE ASSIGN TO RPTFILE.
+           SELECT EXCFILE ASSIGN TO EXCFILE.
+           SELECT CSVFILE ASSIGN TO CSVFILE.
+           SELECT AUDITFILE ASSIGN TO AUDITFILE.
+           SELECT SUMFILE ASSIGN TO SUMFILE.
+           SELECT CTLFILE ASSIGN TO CTLFILE.
        DATA DIVISION.
        FILE SECTION.
        FD INFILE
@@ -23,6 +28,32 @@
        FD OUTFILE
            RECORDING MODE V.
        01  OUTFILE-RECORD              PIC X(200).
+       FD EXCFILE
+           RECORDING MODE V.
+       01  EXCFILE-RECORD              PIC X(112).
+       FD CSVFILE
+           RECORDING MODE V.
+       01  CSVFILE-RECORD              PIC X(250).
+       FD AUDITFILE
+           RECORDING MODE V.
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-RUN-TIME            PIC X(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-READ-COUNT          PIC 9(7).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-WRITE-COUNT         PIC 9(7).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-ID-SUM              PIC 9(7).
+       FD SUMFILE
+           RECORDING MODE V.
+       01  SUMFILE-RECORD              PIC X(150).
+       FD CTLFILE
+           RECORDING MODE F.
+       01  CTL-RECORD.
+           05  CTL-MIN-ID              PIC 9(6).
+           05  CTL-MAX-ID              PIC 9(6).
        WORKING-STORAGE SECTION.
       * 01  TEST-RECORD-ID.
       *     02 PA-RETURN-CODE PIC 99 VALUE 0.
@@ -35,9 +66,78 @@
            05  WS-SECONDS              PIC 9(2).
            05  WS-HUND-SECOND          PIC 9(2).
            05  WS-GMT                  PIC X(5).
-       01  WS-ID-SUM                   PIC 9(7).
-       01  WS-ID-FIRST                 PIC 9(6).
-       01  WS-ID-CAT                   PIC X(25).
+       01  WS-ID-SUM                   PIC 9(7) VALUE 0.
+       01  WS-READ-COUNT                PIC 9(7) VALUE 0.
+       01  WS-WRITTEN-COUNT             PIC 9(7) VALUE 0.
+       01  WS-BREAK-CONTROL.
+           05  WS-PREV-CATEGORY        PIC X(25) VALUE SPACES.
+           05  WS-PREV-GROUP           PIC X(25) VALUE SPACES.
+           05  WS-BREAK-COUNT          PIC 9(7)  VALUE 0.
+           05  WS-GRAND-TOTAL          PIC 9(7)  VALUE 0.
+           05  WS-FIRST-RECORD-SW      PIC X(1)  VALUE 'Y'.
+       01  SUBTOTAL-LINE.
+           05  FILLER                  PIC X(15)
+               VALUE 'SUBTOTAL FOR: '.
+           05  ST-CATEGORY             PIC X(25).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  ST-GROUP                PIC X(25).
+           05  FILLER                  PIC X(8)
+               VALUE 'COUNT: '.
+           05  ST-COUNT                PIC ZZZ,ZZ9.
+       01  GRANDTOTAL-LINE.
+           05  FILLER                  PIC X(19)
+               VALUE 'GRAND TOTAL COUNT: '.
+           05  GT-COUNT                PIC ZZZ,ZZ9.
+       01  WS-ID-RANGE.
+           05  WS-MIN-ID               PIC 9(6) VALUE 000001.
+           05  WS-MAX-ID               PIC 9(6) VALUE 999999.
+       01  WS-VALIDATION-CODE          PIC X(1).
+           88  WS-ID-VALID                 VALUE 'V'.
+           88  WS-ID-OUT-OF-RANGE          VALUE 'R'.
+           88  WS-ID-DUPLICATE             VALUE 'D'.
+       01  WS-DATE-VALID-SW            PIC X(1).
+           88  WS-DATE-VALID               VALUE 'Y'.
+           88  WS-DATE-INVALID             VALUE 'N'.
+       01  WS-DEFECT-STATUS            PIC X(10).
+       01  WS-DEFECT-DESC               PIC X(40).
+       01  WS-MAX-DAY                   PIC 9(2).
+       01  WS-DAYS-IN-MONTH.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 28.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+           05  FILLER                  PIC 9(2) VALUE 30.
+           05  FILLER                  PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH-TBL REDEFINES WS-DAYS-IN-MONTH.
+           05  WS-DIM                  PIC 9(2) OCCURS 12 TIMES.
+       01  EXC-RECORD.
+           05  EXC-ID                  PIC X(6).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EXC-REASON              PIC X(20).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EXC-CATEGORY            PIC X(25).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EXC-SUBJECT             PIC X(35).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EXC-DATE.
+               10  EXC-YEAR             PIC 9(4).
+               10  FILLER               PIC X
+                   VALUE '-'.
+               10  EXC-MONTH            PIC 9(2).
+               10  FILLER               PIC X
+                   VALUE '-'.
+               10  EXC-DAY              PIC 9(2).
        01  OUT-RECORD.
            05  ID-OUT                  PIC X(6).
            05  FILLER                  PIC X(2)
@@ -62,6 +162,17 @@
            05  FILLER                  PIC X(2)
                VALUE SPACES.
            05  SUBJECT-OUT             PIC X(66).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  DEFECT-OUT              PIC X(20).
+       01  WS-PAGE-CONTROL.
+           05  WS-LINE-COUNT           PIC 9(4) VALUE 0.
+           05  WS-LINES-PER-PAGE       PIC 9(4) VALUE 0060.
+           05  WS-PAGE-COUNT           PIC 9(4) VALUE 0.
+       01  PAGE-LINE.
+           05  FILLER                  PIC X(5)
+               VALUE 'PAGE '.
+           05  PG-NUMBER               PIC ZZZ9.
        01  DATE-LINE.
            05  FILLER                  PIC X(12)
                VALUE 'REPORT DATE:'.
@@ -91,8 +202,17 @@
                VALUE  'GROUP'.
            05  FILLER                  PIC X(30)
                VALUE  'AUTHOR'.
-           05  FILLER                  PIC X(66)
+           05  FILLER                  PIC X(68)
                VALUE  'SUBJECT'.
+           05  FILLER                  PIC X(20)
+               VALUE  'DEFECT'.
+      *  Dash segments line up with HEADER-3's column widths (ID(8)
+      *  DATE(12) CATEGORY(30) GROUP(30) AUTHOR(30) SUBJECT(68)
+      *  DEFECT(20), each dash run + trailing 2-space gap except the
+      *  last). VALUE ALL is used for the wider runs instead of
+      *  hand-spelling dozens of dashes, which is what let CATEGORY/
+      *  GROUP/AUTHOR/SUBJECT drift out of alignment with HEADER-3 the
+      *  last time this was hand-edited.
        01  HEADER-4.
            05  FILLER                  PIC X(6)
                VALUE  '------'.
@@ -102,113 +222,436 @@
                VALUE  '----------'.
            05  FILLER                  PIC X(2)
                VALUE SPACES.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(8)
-               VALUE '--------'.
+           05  FILLER                  PIC X(28)
+               VALUE ALL '-'.
            05  FILLER                  PIC X(2)
                VALUE SPACES.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(8)
-               VALUE '--------'.
+           05  FILLER                  PIC X(28)
+               VALUE ALL '-'.
            05  FILLER                  PIC X(2)
                VALUE SPACES.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(8)
-               VALUE '--------'.
+           05  FILLER                  PIC X(28)
+               VALUE ALL '-'.
            05  FILLER                  PIC X(2)
                VALUE SPACES.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(10)
-               VALUE '----------'.
-           05  FILLER                  PIC X(6)
-               VALUE '------'.
+           05  FILLER                  PIC X(66)
+               VALUE ALL '-'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(20)
+               VALUE ALL '-'.
 
        01  SWITCHES.
            05  TLOG-EOF-SWITCH         PIC X(1) VALUE 'N'.
-       PROCEDURE DIVISION.
+       01  WS-RUN-MODE                 PIC X(7) VALUE 'DETAIL'.
+           88  WS-DETAIL-MODE              VALUE 'DETAIL '.
+           88  WS-CSV-MODE                 VALUE 'CSV    '.
+           88  WS-SUMMARY-MODE             VALUE 'SUMMARY'.
+       01  CSV-HEADER-LINE.
+           05  FILLER                  PIC X(44)
+               VALUE 'ID,DATE,CATEGORY,GROUP,AUTHOR,SUBJECT,DEFECT'.
+       01  CSV-DETAIL-LINE              PIC X(250).
+      *  Excel treats an unquoted comma inside a free-text field as a
+      *  column separator, so any embedded comma in TEST-CATEGORY/
+      *  GROUP/AUTHOR/SUBJECT would silently shift every column after
+      *  it for that row. Substitute a semicolon for any comma in
+      *  those fields before they go into the CSV rather than quoting,
+      *  since quoting would require doubling embedded quote
+      *  characters too and this report's free-text fields have no
+      *  legitimate use for a comma anyway.
+       01  WS-CSV-CATEGORY-Q            PIC X(25).
+       01  WS-CSV-GROUP-Q               PIC X(25).
+       01  WS-CSV-AUTHOR-Q              PIC X(25).
+       01  WS-CSV-SUBJECT-Q             PIC X(35).
+       01  WS-SUMMARY-COUNT            PIC 9(3) VALUE 0.
+       01  WS-SUMMARY-TABLE.
+           05  WS-SUMMARY-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY WS-SUM-IDX.
+               10  SUM-AUTHOR          PIC X(25).
+               10  SUM-GROUP           PIC X(25).
+               10  SUM-YEAR            PIC 9(4).
+               10  SUM-MONTH           PIC 9(2).
+               10  SUM-COUNT           PIC 9(5).
+       01  WS-SUM-FOUND-SW             PIC X(1).
+           88  WS-SUM-FOUND                VALUE 'Y'.
+       01  WS-SUM-TABLE-WARNED-SW      PIC X(1) VALUE 'N'.
+           88  WS-SUM-TABLE-WARNED         VALUE 'Y'.
+       01  SUM-HEADER-1.
+           05  FILLER                  PIC X(60)
+               VALUE 'HAYNIE RESEARCH & DEVELOPMENT'.
+       01  SUM-HEADER-2.
+           05  FILLER                  PIC X(60)
+               VALUE 'AUTHOR/GROUP PRODUCTIVITY SUMMARY'.
+       01  SUM-HEADER-3.
+           05  FILLER                  PIC X(28)
+               VALUE 'AUTHOR'.
+           05  FILLER                  PIC X(28)
+               VALUE 'GROUP'.
+           05  FILLER                  PIC X(8)
+               VALUE 'YEAR'.
+           05  FILLER                  PIC X(8)
+               VALUE 'MONTH'.
+           05  FILLER                  PIC X(8)
+               VALUE 'COUNT'.
+       01  SUM-DETAIL-LINE.
+           05  SD-AUTHOR               PIC X(28).
+           05  SD-GROUP                PIC X(28).
+           05  SD-YEAR                 PIC 9(4).
+           05  FILLER                  PIC X(4)
+               VALUE SPACES.
+           05  SD-MONTH                PIC 9(2).
+           05  FILLER                  PIC X(6)
+               VALUE SPACES.
+           05  SD-COUNT                PIC ZZZZ9.
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN             PIC S9(4) COMP.
+           05  LS-PARM-TEXT            PIC X(10).
+       PROCEDURE DIVISION USING LS-PARM-AREA.
        MAIN-PROGRAM.
+           PERFORM DETERMINE-MODE-PARA.
+           PERFORM READ-CONTROL-PARA.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
            MOVE WS-YEAR TO DT-YEAR.
            MOVE WS-MONTH TO DT-MONTH.
            MOVE WS-DAY TO DT-DAY.
            OPEN INPUT INFILE
-                OUTPUT OUTFILE.
+                OUTPUT EXCFILE
+                EXTEND AUDITFILE.
+           EVALUATE TRUE
+               WHEN WS-CSV-MODE
+                   OPEN OUTPUT CSVFILE
+                   PERFORM WRITE-CSV-HEADER-PARA
+               WHEN WS-SUMMARY-MODE
+                   OPEN OUTPUT SUMFILE
+               WHEN OTHER
+                   OPEN OUTPUT OUTFILE
+                   PERFORM PRINT-TITLE
+           END-EVALUATE.
            READ INFILE
                AT END
                    MOVE 'Y' TO TLOG-EOF-SWITCH
            END-READ.
-           PERFORM ADD-PARA
-               UNTIL TLOG-EOF-SWITCH = 'Y'
-           PERFORM EVALUATE-PARA.
-           DISPLAY WS-ID-CAT.
-           PERFORM PRINT-TITLE
            PERFORM DATA-LOOP
                UNTIL TLOG-EOF-SWITCH = 'Y'
+           IF WS-DETAIL-MODE
+               PERFORM EVALUATE-PARA
+           END-IF.
+           IF WS-SUMMARY-MODE
+               PERFORM WRITE-SUMMARY-REPORT-PARA
+           END-IF.
+           PERFORM WRITE-AUDIT-PARA.
            CLOSE INFILE
-                 OUTFILE.
+                 EXCFILE
+                 AUDITFILE.
+           EVALUATE TRUE
+               WHEN WS-CSV-MODE
+                   CLOSE CSVFILE
+               WHEN WS-SUMMARY-MODE
+                   CLOSE SUMFILE
+               WHEN OTHER
+                   CLOSE OUTFILE
+           END-EVALUATE.
            DISPLAY TEST-RECORD-ID.
            DISPLAY WS-ID-SUM.
-           CALL "TLOGCALLED" USING BY CONTENT TEST-RECORD-ID.
+      *  RPTFILE's GDG generation is allocated by TLOGJCL regardless of
+      *  PARM, but only actually written in DETAIL mode - a CSV/SUMMARY
+      *  run still catalogs an empty generation. Signal that back via
+      *  RETURN-CODE so TLOGJCL's CURRRPT step (COND=(0,NE,TLOGRPT))
+      *  skips REPRO'ing that empty generation over the "latest"
+      *  RPTFILE.CURRENT pointer.
+           IF NOT WS-DETAIL-MODE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
+       WRITE-AUDIT-PARA.
+           STRING WS-YEAR   DELIMITED BY SIZE
+                  '-'        DELIMITED BY SIZE
+                  WS-MONTH   DELIMITED BY SIZE
+                  '-'        DELIMITED BY SIZE
+                  WS-DAY     DELIMITED BY SIZE
+             INTO AUD-RUN-DATE
+           END-STRING.
+           STRING WS-HOURS   DELIMITED BY SIZE
+                  ':'         DELIMITED BY SIZE
+                  WS-MINUTES  DELIMITED BY SIZE
+                  ':'         DELIMITED BY SIZE
+                  WS-SECONDS  DELIMITED BY SIZE
+             INTO AUD-RUN-TIME
+           END-STRING.
+           MOVE WS-READ-COUNT TO AUD-READ-COUNT.
+           MOVE WS-WRITTEN-COUNT TO AUD-WRITE-COUNT.
+           MOVE WS-ID-SUM TO AUD-ID-SUM.
+           WRITE AUDIT-RECORD.
+       DETERMINE-MODE-PARA.
+           IF LS-PARM-LEN > 10
+               MOVE 10 TO LS-PARM-LEN
+           END-IF.
+           IF LS-PARM-LEN > 0
+               MOVE LS-PARM-TEXT (1:LS-PARM-LEN) TO WS-RUN-MODE
+           ELSE
+               MOVE 'DETAIL' TO WS-RUN-MODE
+           END-IF.
+       READ-CONTROL-PARA.
+      *  WS-MIN-ID/WS-MAX-ID keep their WORKING-STORAGE literal
+      *  defaults (1/999999) if CTLFILE is empty or missing a record,
+      *  so a shop that hasn't set up the control file yet still runs.
+           OPEN INPUT CTLFILE.
+           READ CTLFILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CTL-MIN-ID TO WS-MIN-ID
+                   MOVE CTL-MAX-ID TO WS-MAX-ID
+           END-READ.
+           CLOSE CTLFILE.
+      * NOTE: MAIN-PROGRAM used to make a first pass over INFILE via
+      * ADD-PARA (summing WS-ID-SUM) and then a second pass via
+      * DATA-LOOP to print detail lines. The file was never re-opened
+      * or repositioned between passes, so DATA-LOOP always started
+      * with TLOG-EOF-SWITCH already 'Y' and never printed a single
+      * detail line. Folded the accumulation into the one read loop
+      * below (DATA-LOOP/ADD-PARA) so the detail report and its page
+      * breaks actually have something to print.
        PRINT-TITLE.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO PG-NUMBER.
            MOVE HEADER-1 TO OUTFILE-RECORD.
            WRITE OUTFILE-RECORD.
            MOVE HEADER-2 TO OUTFILE-RECORD.
            WRITE OUTFILE-RECORD.
            MOVE DATE-LINE TO OUTFILE-RECORD.
            WRITE OUTFILE-RECORD.
+           MOVE PAGE-LINE TO OUTFILE-RECORD.
+           WRITE OUTFILE-RECORD.
            MOVE SPACES TO OUTFILE-RECORD.
            WRITE OUTFILE-RECORD.
            MOVE HEADER-3 TO OUTFILE-RECORD.
            WRITE OUTFILE-RECORD.
            MOVE HEADER-4 TO OUTFILE-RECORD.
            WRITE OUTFILE-RECORD.
+           MOVE 0 TO WS-LINE-COUNT.
        DATA-LOOP.
-           MOVE TEST-RECORD-ID TO ID-OUT.
-           MOVE TEST-YEAR TO YEAR-OUT.
-           MOVE TEST-MONTH TO MONTH-OUT.
-           MOVE TEST-DAY TO DAY-OUT.
-           MOVE TEST-CATEGORY TO CATEGORY-OUT.
-           MOVE TEST-GROUP TO GROUP-OUT.
-           MOVE TEST-AUTHOR TO AUTHOR-OUT.
-           MOVE TEST-SUBJECT TO SUBJECT-OUT.
-           MOVE OUT-RECORD TO OUTFILE-RECORD.
-           WRITE OUTFILE-RECORD.
+           ADD 1 TO WS-READ-COUNT.
+      *  Date is checked before the ID is handed to TLOGCALLED, and
+      *  TLOGCALLED is skipped entirely when the date is bad, so a
+      *  record rejected only for its date never gets remembered in
+      *  TLOGCALLED's seen-ID table - otherwise a later resend of the
+      *  same ID with a corrected date would be flagged a false
+      *  DUPLICATE instead of VALID.
+           PERFORM VALIDATE-DATE-PARA.
+           IF WS-DATE-VALID
+               PERFORM VALIDATE-ID-PARA
+           ELSE
+               SET WS-ID-VALID TO TRUE
+           END-IF.
+           IF WS-ID-VALID AND WS-DATE-VALID
+               PERFORM ADD-PARA
+               EVALUATE TRUE
+               WHEN WS-CSV-MODE
+                   PERFORM WRITE-CSV-DETAIL-PARA
+               WHEN WS-SUMMARY-MODE
+                   PERFORM ACCUMULATE-SUMMARY-PARA
+                   ADD 1 TO WS-WRITTEN-COUNT
+               WHEN OTHER
+                   PERFORM CONTROL-BREAK-PARA
+                   MOVE TEST-RECORD-ID TO ID-OUT
+                   MOVE TEST-YEAR TO YEAR-OUT
+                   MOVE TEST-MONTH TO MONTH-OUT
+                   MOVE TEST-DAY TO DAY-OUT
+                   MOVE TEST-CATEGORY TO CATEGORY-OUT
+                   MOVE TEST-GROUP TO GROUP-OUT
+                   MOVE TEST-AUTHOR TO AUTHOR-OUT
+                   MOVE TEST-SUBJECT TO SUBJECT-OUT
+                   IF WS-DEFECT-STATUS = SPACES
+                       MOVE SPACES TO DEFECT-OUT
+                   ELSE
+                       MOVE FUNCTION TRIM (WS-DEFECT-STATUS)
+                           TO DEFECT-OUT
+                   END-IF
+                   MOVE OUT-RECORD TO OUTFILE-RECORD
+                   WRITE OUTFILE-RECORD
+                   ADD 1 TO WS-BREAK-COUNT
+                   ADD 1 TO WS-GRAND-TOTAL
+                   ADD 1 TO WS-WRITTEN-COUNT
+                   ADD 1 TO WS-LINE-COUNT
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM PRINT-TITLE
+                   END-IF
+               END-EVALUATE
+           ELSE
+               PERFORM WRITE-EXCEPTION-PARA
+               IF WS-ID-DUPLICATE
+                   DISPLAY 'DUPLICATE RECORD ID FOUND: ' TEST-RECORD-ID
+               END-IF
+           END-IF.
            READ INFILE
                AT END
                    MOVE 'Y' TO TLOG-EOF-SWITCH
            END-READ.
        ADD-PARA.
            ADD TEST-RECORD-ID TO WS-ID-SUM.
-           READ INFILE
-               AT END
-                   MOVE 'Y' TO TLOG-EOF-SWITCH
-           END-READ.
-       EVALUATE-PARA.
-           MOVE 999999 TO WS-ID-FIRST
-           EVALUATE  TRUE
-           WHEN WS-ID-SUM GREATER THAN WS-ID-FIRST
-                        MOVE "ID SUM MORE THAN ALL 9'S" TO WS-ID-CAT
-           WHEN WS-ID-SUM EQUAL TO WS-ID-FIRST
-                        MOVE "ID SUM EQUAL TO ALL 9'S" TO WS-ID-CAT
-           WHEN WS-ID-SUM LESS THAN WS-ID-FIRST
-                        MOVE "ID SUM LESS THAN ALL 9'S" TO WS-ID-CAT
+       VALIDATE-ID-PARA.
+           CALL "TLOGCALLED" USING BY CONTENT TEST-RECORD-ID
+                                    BY CONTENT WS-MIN-ID
+                                    BY CONTENT WS-MAX-ID
+                                    BY REFERENCE WS-VALIDATION-CODE
+                                    BY REFERENCE WS-DEFECT-STATUS
+                                    BY REFERENCE WS-DEFECT-DESC.
+       VALIDATE-DATE-PARA.
+           SET WS-DATE-VALID TO TRUE.
+           IF TEST-YEAR < 1900 OR TEST-YEAR > 2099
+               SET WS-DATE-INVALID TO TRUE
+           ELSE
+               IF TEST-MONTH < 1 OR TEST-MONTH > 12
+                   SET WS-DATE-INVALID TO TRUE
+               ELSE
+                   MOVE WS-DIM (TEST-MONTH) TO WS-MAX-DAY
+                   IF TEST-MONTH = 2
+                      AND FUNCTION MOD (TEST-YEAR, 4) = 0
+                      AND (FUNCTION MOD (TEST-YEAR, 100) NOT = 0
+                           OR FUNCTION MOD (TEST-YEAR, 400) = 0)
+                       MOVE 29 TO WS-MAX-DAY
+                   END-IF
+                   IF TEST-DAY < 1 OR TEST-DAY > WS-MAX-DAY
+                       SET WS-DATE-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       WRITE-CSV-HEADER-PARA.
+           MOVE CSV-HEADER-LINE TO CSVFILE-RECORD.
+           WRITE CSVFILE-RECORD.
+       WRITE-CSV-DETAIL-PARA.
+           MOVE SPACES TO CSV-DETAIL-LINE.
+           MOVE TEST-CATEGORY TO WS-CSV-CATEGORY-Q.
+           INSPECT WS-CSV-CATEGORY-Q REPLACING ALL ',' BY ';'.
+           MOVE TEST-GROUP TO WS-CSV-GROUP-Q.
+           INSPECT WS-CSV-GROUP-Q REPLACING ALL ',' BY ';'.
+           MOVE TEST-AUTHOR TO WS-CSV-AUTHOR-Q.
+           INSPECT WS-CSV-AUTHOR-Q REPLACING ALL ',' BY ';'.
+           MOVE TEST-SUBJECT TO WS-CSV-SUBJECT-Q.
+           INSPECT WS-CSV-SUBJECT-Q REPLACING ALL ',' BY ';'.
+           STRING TEST-RECORD-ID                    DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  TEST-YEAR                          DELIMITED BY SIZE
+                  '-'                                DELIMITED BY SIZE
+                  TEST-MONTH                         DELIMITED BY SIZE
+                  '-'                                DELIMITED BY SIZE
+                  TEST-DAY                           DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CSV-CATEGORY-Q)  DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CSV-GROUP-Q)     DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CSV-AUTHOR-Q)    DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CSV-SUBJECT-Q)   DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-DEFECT-STATUS)   DELIMITED BY SIZE
+             INTO CSV-DETAIL-LINE
+           END-STRING.
+           MOVE CSV-DETAIL-LINE TO CSVFILE-RECORD.
+           WRITE CSVFILE-RECORD.
+           ADD 1 TO WS-WRITTEN-COUNT.
+       WRITE-EXCEPTION-PARA.
+           MOVE TEST-RECORD-ID TO EXC-ID.
+           EVALUATE TRUE
+               WHEN WS-ID-OUT-OF-RANGE
+                   MOVE 'ID OUT OF RANGE' TO EXC-REASON
+               WHEN WS-ID-DUPLICATE
+                   MOVE 'DUPLICATE ID' TO EXC-REASON
+               WHEN WS-DATE-INVALID
+                   MOVE 'INVALID DATE' TO EXC-REASON
+               WHEN OTHER
+                   MOVE 'REJECTED' TO EXC-REASON
            END-EVALUATE.
+           MOVE TEST-CATEGORY TO EXC-CATEGORY.
+           MOVE TEST-SUBJECT TO EXC-SUBJECT.
+           MOVE TEST-YEAR TO EXC-YEAR.
+           MOVE TEST-MONTH TO EXC-MONTH.
+           MOVE TEST-DAY TO EXC-DAY.
+           MOVE EXC-RECORD TO EXCFILE-RECORD.
+           WRITE EXCFILE-RECORD.
+       CONTROL-BREAK-PARA.
+           IF WS-FIRST-RECORD-SW = 'Y'
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+               MOVE TEST-CATEGORY TO WS-PREV-CATEGORY
+               MOVE TEST-GROUP TO WS-PREV-GROUP
+           ELSE
+               IF TEST-CATEGORY NOT = WS-PREV-CATEGORY
+                  OR TEST-GROUP NOT = WS-PREV-GROUP
+                   PERFORM WRITE-SUBTOTAL-PARA
+                   MOVE 0 TO WS-BREAK-COUNT
+                   MOVE TEST-CATEGORY TO WS-PREV-CATEGORY
+                   MOVE TEST-GROUP TO WS-PREV-GROUP
+               END-IF
+           END-IF.
+       WRITE-SUBTOTAL-PARA.
+           MOVE WS-PREV-CATEGORY TO ST-CATEGORY.
+           MOVE WS-PREV-GROUP TO ST-GROUP.
+           MOVE WS-BREAK-COUNT TO ST-COUNT.
+           MOVE SUBTOTAL-LINE TO OUTFILE-RECORD.
+           WRITE OUTFILE-RECORD.
+           ADD 1 TO WS-LINE-COUNT.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-TITLE
+           END-IF.
+       EVALUATE-PARA.
+           IF WS-FIRST-RECORD-SW = 'N'
+               PERFORM WRITE-SUBTOTAL-PARA
+           END-IF.
+           MOVE WS-GRAND-TOTAL TO GT-COUNT.
+           MOVE GRANDTOTAL-LINE TO OUTFILE-RECORD.
+           WRITE OUTFILE-RECORD.
+       ACCUMULATE-SUMMARY-PARA.
+           MOVE 'N' TO WS-SUM-FOUND-SW.
+           SET WS-SUM-IDX TO 1.
+           PERFORM UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+               IF SUM-AUTHOR (WS-SUM-IDX) = TEST-AUTHOR
+                  AND SUM-GROUP (WS-SUM-IDX) = TEST-GROUP
+                  AND SUM-YEAR (WS-SUM-IDX) = TEST-YEAR
+                  AND SUM-MONTH (WS-SUM-IDX) = TEST-MONTH
+                   ADD 1 TO SUM-COUNT (WS-SUM-IDX)
+                   SET WS-SUM-FOUND TO TRUE
+                   SET WS-SUM-IDX TO WS-SUMMARY-COUNT
+               END-IF
+               SET WS-SUM-IDX UP BY 1
+           END-PERFORM.
+           IF NOT WS-SUM-FOUND
+               IF WS-SUMMARY-COUNT < 500
+                   ADD 1 TO WS-SUMMARY-COUNT
+                   SET WS-SUM-IDX TO WS-SUMMARY-COUNT
+                   MOVE TEST-AUTHOR TO SUM-AUTHOR (WS-SUM-IDX)
+                   MOVE TEST-GROUP TO SUM-GROUP (WS-SUM-IDX)
+                   MOVE TEST-YEAR TO SUM-YEAR (WS-SUM-IDX)
+                   MOVE TEST-MONTH TO SUM-MONTH (WS-SUM-IDX)
+                   MOVE 1 TO SUM-COUNT (WS-SUM-IDX)
+               ELSE
+                   IF NOT WS-SUM-TABLE-WARNED
+                       DISPLAY 'TLOGRPT WARNING: SUMMARY TABLE FULL AT '
+                               '500 AUTHOR/GROUP/MONTH COMBINATIONS - '
+                               'LATER COMBINATIONS WILL NOT BE COUNTED'
+                       SET WS-SUM-TABLE-WARNED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       WRITE-SUMMARY-REPORT-PARA.
+           MOVE SUM-HEADER-1 TO SUMFILE-RECORD.
+           WRITE SUMFILE-RECORD.
+           MOVE SUM-HEADER-2 TO SUMFILE-RECORD.
+           WRITE SUMFILE-RECORD.
+           MOVE SPACES TO SUMFILE-RECORD.
+           WRITE SUMFILE-RECORD.
+           MOVE SUM-HEADER-3 TO SUMFILE-RECORD.
+           WRITE SUMFILE-RECORD.
+           SET WS-SUM-IDX TO 1.
+           PERFORM UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+               MOVE SUM-AUTHOR (WS-SUM-IDX) TO SD-AUTHOR
+               MOVE SUM-GROUP (WS-SUM-IDX) TO SD-GROUP
+               MOVE SUM-YEAR (WS-SUM-IDX) TO SD-YEAR
+               MOVE SUM-MONTH (WS-SUM-IDX) TO SD-MONTH
+               MOVE SUM-COUNT (WS-SUM-IDX) TO SD-COUNT
+               MOVE SUM-DETAIL-LINE TO SUMFILE-RECORD
+               WRITE SUMFILE-RECORD
+               SET WS-SUM-IDX UP BY 1
+           END-PERFORM.
