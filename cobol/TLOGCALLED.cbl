@@ -1,17 +1,148 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Validates a TEST-RECORD-ID passed from TLOGRPT and
+      *          hands back a return code the caller can act on:
+      *            'V' - VALID
+      *            'R' - OUT-OF-RANGE (zero, or outside min/max)
+      *            'D' - DUPLICATE (already seen this run)
+      *          The seen-ID table lives in WORKING-STORAGE, which
+      *          stays intact across CALLs within the same run, so
+      *          duplicate checking works across the whole TLOGRPT
+      *          job step without TLOGRPT having to track it itself.
+      *          Also cross-references LS-RECORD-ID against the defect
+      *          tracking extract on XREFFILE (loaded into a table on
+      *          the first CALL of the run, same as the seen-ID table
+      *          below) and hands back any linked defect status/
+      *          description so TLOGRPT can flag the record.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TLOGCALLED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XREFFILE ASSIGN TO XREFFILE.
        DATA DIVISION.
+       FILE SECTION.
+       FD XREFFILE
+           RECORDING MODE F.
+       01  XREF-RECORD.
+           05  XREF-ID              PIC 9(6).
+           05  XREF-STATUS          PIC X(10).
+           05  XREF-DESC            PIC X(40).
        WORKING-STORAGE SECTION.
+       01  WS-SEEN-COUNT            PIC 9(5) VALUE 0.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-ENTRY        PIC 9(6) OCCURS 2000 TIMES
+                                     INDEXED BY WS-SEEN-IDX.
+       01  WS-FOUND-SW              PIC X(1).
+           88  WS-FOUND                 VALUE 'Y'.
+       01  WS-SEEN-FULL-WARNED-SW   PIC X(1) VALUE 'N'.
+           88  WS-SEEN-FULL-WARNED      VALUE 'Y'.
+       01  WS-XREF-LOADED-SW        PIC X(1) VALUE 'N'.
+           88  WS-XREF-LOADED           VALUE 'Y'.
+       01  WS-XREF-EOF-SW           PIC X(1).
+           88  WS-XREF-EOF              VALUE 'Y'.
+       01  WS-XREF-COUNT            PIC 9(5) VALUE 0.
+       01  WS-XREF-TABLE.
+           05  WS-XREF-ENTRY        OCCURS 2000 TIMES
+                                     INDEXED BY WS-XREF-IDX.
+               10  WS-XREF-ID           PIC 9(6).
+               10  WS-XREF-STATUS       PIC X(10).
+               10  WS-XREF-DESC         PIC X(40).
        LINKAGE SECTION.
-       01  LS-RECORD-ID     PIC 9(6).
-      * 01  LS-RECORD-ID.
-      *     02 PA-RETURN-ID PIC 9(6) VALUE 0.
-       PROCEDURE DIVISION USING LS-RECORD-ID.
-           DISPLAY "CALLED PROGRAM:REC-ID:"LS-RECORD-ID.
-       EXIT PROGRAM.
+       01  LS-RECORD-ID              PIC 9(6).
+       01  LS-MIN-ID                 PIC 9(6).
+       01  LS-MAX-ID                 PIC 9(6).
+       01  LS-RETURN-CODE            PIC X(1).
+           88  LS-VALID                  VALUE 'V'.
+           88  LS-OUT-OF-RANGE           VALUE 'R'.
+           88  LS-DUPLICATE              VALUE 'D'.
+       01  LS-DEFECT-STATUS          PIC X(10).
+       01  LS-DEFECT-DESC            PIC X(40).
+       PROCEDURE DIVISION USING LS-RECORD-ID LS-MIN-ID LS-MAX-ID
+                                 LS-RETURN-CODE LS-DEFECT-STATUS
+                                 LS-DEFECT-DESC.
+       MAIN-PARA.
+           DISPLAY "CALLED PROGRAM:REC-ID:" LS-RECORD-ID.
+           IF NOT WS-XREF-LOADED
+               PERFORM LOAD-XREF-PARA
+           END-IF.
+           IF LS-RECORD-ID NOT NUMERIC
+              OR LS-RECORD-ID = 0
+              OR LS-RECORD-ID < LS-MIN-ID
+              OR LS-RECORD-ID > LS-MAX-ID
+               SET LS-OUT-OF-RANGE TO TRUE
+           ELSE
+               PERFORM CHECK-DUPLICATE-PARA
+               IF WS-FOUND
+                   SET LS-DUPLICATE TO TRUE
+               ELSE
+                   SET LS-VALID TO TRUE
+                   PERFORM REMEMBER-ID-PARA
+               END-IF
+           END-IF.
+           PERFORM LOOKUP-DEFECT-PARA.
+           EXIT PROGRAM.
+       LOAD-XREF-PARA.
+           MOVE 'N' TO WS-XREF-EOF-SW.
+           OPEN INPUT XREFFILE.
+           READ XREFFILE
+               AT END
+                   SET WS-XREF-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-XREF-EOF
+               IF WS-XREF-COUNT < 2000
+                   ADD 1 TO WS-XREF-COUNT
+                   SET WS-XREF-IDX TO WS-XREF-COUNT
+                   MOVE XREF-ID TO WS-XREF-ID (WS-XREF-IDX)
+                   MOVE XREF-STATUS TO WS-XREF-STATUS (WS-XREF-IDX)
+                   MOVE XREF-DESC TO WS-XREF-DESC (WS-XREF-IDX)
+               ELSE
+                   DISPLAY 'TLOGCALLED WARNING: XREFFILE HAS OVER 2000 '
+                           'RECORDS - DEFECT LOOKUPS BEYOND THAT LIMIT '
+                           'WILL BE SKIPPED'
+                   SET WS-XREF-EOF TO TRUE
+               END-IF
+               READ XREFFILE
+                   AT END
+                       SET WS-XREF-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE XREFFILE.
+           SET WS-XREF-LOADED TO TRUE.
+       LOOKUP-DEFECT-PARA.
+           MOVE SPACES TO LS-DEFECT-STATUS.
+           MOVE SPACES TO LS-DEFECT-DESC.
+           SET WS-XREF-IDX TO 1.
+           PERFORM VARYING WS-XREF-IDX FROM 1 BY 1
+                   UNTIL WS-XREF-IDX > WS-XREF-COUNT
+               IF WS-XREF-ID (WS-XREF-IDX) = LS-RECORD-ID
+                   MOVE WS-XREF-STATUS (WS-XREF-IDX) TO LS-DEFECT-STATUS
+                   MOVE WS-XREF-DESC (WS-XREF-IDX) TO LS-DEFECT-DESC
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       CHECK-DUPLICATE-PARA.
+           MOVE 'N' TO WS-FOUND-SW.
+           SET WS-SEEN-IDX TO 1.
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-ENTRY (WS-SEEN-IDX) = LS-RECORD-ID
+                   MOVE 'Y' TO WS-FOUND-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       REMEMBER-ID-PARA.
+           IF WS-SEEN-COUNT < 2000
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE LS-RECORD-ID TO WS-SEEN-ENTRY (WS-SEEN-COUNT)
+           ELSE
+               IF NOT WS-SEEN-FULL-WARNED
+                   DISPLAY 'TLOGCALLED WARNING: SEEN-ID TABLE FULL AT '
+                           '2000 ENTRIES - FURTHER DUPLICATE IDS WILL '
+                           'NOT BE DETECTED THIS RUN'
+                   SET WS-SEEN-FULL-WARNED TO TRUE
+               END-IF
+           END-IF.
