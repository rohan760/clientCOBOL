@@ -3,6 +3,22 @@
       * Date:
       * Purpose: JCL FOR TLOG
       * Tectonics: cobc
+      * GDG base setup (one-time, via IDCAMS, not part of the daily
+      * run below):
+      *   DEFINE GDG (NAME(HRD.HPMS.REPORTS.TLOG)    LIMIT(14) SCRATCH)
+      *   DEFINE GDG (NAME(HRD.HPMS.DATA.TLOG)       LIMIT(14) SCRATCH)
+      *   DEFINE GDG (NAME(HRD.HPMS.REPORTS.TLOGEXC) LIMIT(14) SCRATCH)
+      *   DEFINE GDG (NAME(HRD.HPMS.REPORTS.TLOGCSV) LIMIT(14) SCRATCH)
+      *   DEFINE GDG (NAME(HRD.HPMS.REPORTS.TLOGSUM) LIMIT(14) SCRATCH)
+      * EXCFILE/CSVFILE/SUMFILE are GDGs, same as RPTFILE, because this
+      * is a recurring daily job - a fixed DSN with DISP=(NEW,CATLG,...)
+      * would fail allocation on the second run with a duplicate-dataset
+      * error. AUDITFILE is the one exception: it's a single running
+      * history log, not a per-run output, so it stays a fixed DSN
+      * opened DISP=MOD (append) instead of a new generation per run.
+      * SCRATCH means once a base is at its LIMIT, the oldest
+      * generation is uncataloged AND deleted on the next +1, instead
+      * of just piling up uncataloged generations forever.
       ******************************************************************
        //HPMSRP01    JOB (HAYNIE),'TEST LOG REPORT',
        //            CLASS=T,NOTIFY=&SYSUID,MSGCLASS=T,REGION=4096K
@@ -11,13 +27,109 @@
        //SYSPRINT    DD SYSOUT=*
        //SORTIN      DD DSN=HRD.HPMS.DATA.TLOG,DISP=SHR
        //SORTOUT     DD DSN=&&TLOGSORT,DISP=(NEW,PASS)
+       //*  Sorted by CATEGORY then GROUP so CONTROL-BREAK-PARA's
+       //*  subtotals in TLOGRPT actually roll up adjacent records
+       //*  instead of breaking on nearly every record; ID is a
+       //*  tiebreaker within a category/group.
        //SYSIN       DD *
-         SORT FIELDS=(119,8,ZD,D)
+         SORT FIELDS=(1,25,CH,A,26,25,CH,A,119,6,ZD,D)
        /*
-       //TLOGRPT     EXEC PGM=TLOGRPT
+       //*  Catch a quiet upstream feed the morning it happens instead
+       //*  of whenever someone notices the report looks thin: COUNT
+       //*  ... EMPTY sets RC=12 (message ICE251A) if SORTOUT came out
+       //*  with zero records, without affecting normal nonzero-count
+       //*  runs. Passed through to TLOGRPT regardless - a genuinely
+       //*  empty day still gets a (header-only) report, just also
+       //*  the alert below.
+       //CHKCNT      EXEC PGM=ICETOOL,COND=(4,GT,SORTTLOG)
+       //TOOLMSG     DD SYSOUT=*
+       //DFSMSG      DD SYSOUT=*
+       //SORTOUT     DD DSN=&&TLOGSORT,DISP=SHR
+       //TOOLIN      DD *
+         COUNT FROM(SORTOUT) EMPTY
+       /*
+       //*  TLOGRPT is skipped if SORTTLOG abended or returned RC>4,
+       //*  so a broken sort never gets a report run against whatever
+       //*  is left in &&TLOGSORT.
+       //*  PARM='CSV' switches TLOGRPT to comma-delimited output on
+       //*  CSVFILE for Excel pickup instead of the print-style RPTFILE
+       //*  detail report; PARM='SUMMARY' switches it to the Author/
+       //*  Group productivity summary on SUMFILE instead; omit PARM
+       //*  (or PARM='DETAIL') for the normal detail run.
+       //TLOGRPT     EXEC PGM=TLOGRPT,COND=(4,GT,SORTTLOG)
        //STEPLIB     DD DSN=HRD.HPMS.DEV.COBOL.LOAD,DISP=SHR
        //SYSOUT      DD SYSOUT=*
        //TLOG        DD DSN=&&TLOGSORT,DISP=SHR
        //RPTFILE     DD DSN=HRD.HPMS.REPORTS.TLOG(+1),
        //            DISP=(NEW,CATLG,DELETE),
        //            SPACE=(CYL,(25,10))
+       //EXCFILE     DD DSN=HRD.HPMS.REPORTS.TLOGEXC(+1),
+       //            DISP=(NEW,CATLG,DELETE),
+       //            SPACE=(TRK,(5,5)),
+       //            DCB=(RECFM=VB,LRECL=104)
+       //CSVFILE     DD DSN=HRD.HPMS.REPORTS.TLOGCSV(+1),
+       //            DISP=(NEW,CATLG,DELETE),
+       //            SPACE=(TRK,(10,10)),
+       //            DCB=(RECFM=VB,LRECL=254)
+       //*  AUDITFILE is allocated once and appended to (DISP=MOD)
+       //*  every run so run history survives past SYSOUT retention.
+       //AUDITFILE   DD DSN=HRD.HPMS.REPORTS.TLOGAUD,DISP=MOD
+       //*  SUMFILE is only read/written when PARM='SUMMARY'; harmless
+       //*  to allocate on every run otherwise.
+       //SUMFILE     DD DSN=HRD.HPMS.REPORTS.TLOGSUM(+1),
+       //            DISP=(NEW,CATLG,DELETE),
+       //            SPACE=(TRK,(10,10)),
+       //            DCB=(RECFM=VB,LRECL=154)
+       //*  CTLFILE holds the current valid TEST-RECORD-ID range
+       //*  (MIN-ID, MAX-ID), one fixed 12-byte record, maintained by
+       //*  ops as the year's ID ceiling changes; TLOGRPT falls back to
+       //*  its compiled-in 1/999999 default if this comes up empty.
+       //CTLFILE     DD DSN=HRD.HPMS.DATA.TLOGCTL,DISP=SHR
+       //*  XREFFILE is opened by TLOGCALLED (not TLOGRPT itself) to
+       //*  load the defect-tracking extract keyed by TEST-RECORD-ID.
+       //XREFFILE    DD DSN=HRD.HPMS.DATA.TLOGXREF,DISP=SHR
+       //*
+       //*  Keep a stable-name copy of the report just cataloged so
+       //*  operations can always pull "today's" Test Log Report as
+       //*  HRD.HPMS.REPORTS.TLOG.CURRENT instead of having to work out
+       //*  the current GDG relative generation number.
+      *  HRD.HPMS.REPORTS.TLOG.CURRENT is allocated once, outside this
+      *  job, and simply overwritten (REPRO REPLACE) every run.
+      *  TLOGRPT sets RETURN-CODE=4 when PARM was CSV or SUMMARY (RPTFILE
+      *  is allocated either way but only actually written in DETAIL
+      *  mode), so COND=(0,NE,TLOGRPT) below (bypasses CURRRPT whenever
+      *  TLOGRPT's RC isn't the detail-mode 0) also skips CURRRPT on
+      *  those ad hoc pulls instead of REPRO'ing an empty generation
+      *  over the "latest" pointer.
+       //CURRRPT  EXEC PGM=IDCAMS,COND=(0,NE,TLOGRPT)
+       //SYSPRINT DD SYSOUT=*
+       //SYSIN    DD *
+         REPRO INFILE(NEWRPT) OUTFILE(CURRPT) REPLACE
+       /*
+       //NEWRPT   DD DSN=HRD.HPMS.REPORTS.TLOG(0),DISP=SHR
+       //CURRPT   DD DSN=HRD.HPMS.REPORTS.TLOG.CURRENT,DISP=OLD
+       //*
+       //*  Notify ops the moment either step ends abnormally instead
+       //*  of leaving it to whoever notices the report never showed.
+       //ABENDCK  IF (ABEND OR SORTTLOG.RC > 4 OR TLOGRPT.RC > 4
+       //            OR CURRRPT.RC > 4) THEN
+       //NOTIFY      EXEC PGM=IKJEFT01
+       //SYSTSPRT    DD SYSOUT=*
+       //SYSTSIN     DD *
+         SEND 'HPMSRP01 TEST LOG REPORT JOB FAILED - CHECK SORTTLOG,',
+              'TLOGRPT AND CURRRPT STEP CONDITION CODES' USER(&SYSUID)
+       /*
+       //ABENDCK  ENDIF
+       //*
+       //*  Separate from the failure check above - CHKCNT.RC=12 means
+       //*  the job ran clean but HRD.HPMS.DATA.TLOG fed zero records,
+       //*  which looks identical to a normal quiet day unless someone
+       //*  is told.
+       //EMPTYCK  IF (CHKCNT.RC = 12) THEN
+       //EMPTYNTY    EXEC PGM=IKJEFT01
+       //SYSTSPRT    DD SYSOUT=*
+       //SYSTSIN     DD *
+         SEND 'HPMSRP01 TEST LOG REPORT: HRD.HPMS.DATA.TLOG HAD ZERO',
+              'RECORDS TODAY - CHECK THE UPSTREAM FEED' USER(&SYSUID)
+       /*
+       //EMPTYCK  ENDIF
