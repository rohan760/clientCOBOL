@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: JCL FOR TLOGMAINT - applies add/change/delete
+      *          transactions to the TLOG master ahead of the daily
+      *          SORTTLOG/TLOGRPT run in TLOGJCL.
+      * Tectonics: cobc
+      ******************************************************************
+       //HPMSMT01    JOB (HAYNIE),'TLOG MAINTENANCE',
+       //            CLASS=T,NOTIFY=&SYSUID,MSGCLASS=T,REGION=4096K
+       //TLOGMAINT   EXEC PGM=TLOGMAINT
+       //STEPLIB     DD DSN=HRD.HPMS.DEV.COBOL.LOAD,DISP=SHR
+       //SYSOUT      DD SYSOUT=*
+       //TRANFILE    DD DSN=HRD.HPMS.DATA.TLOGTRAN,DISP=SHR
+       //TLOGMSTR    DD DSN=HRD.HPMS.DATA.TLOGMSTR,DISP=SHR
+       //LISTFILE    DD SYSOUT=*
+       //*
+       //*  TLOGMSTR is the indexed (VSAM KSDS) master maintained here.
+       //*  HRD.HPMS.DATA.TLOG (read by TLOGJCL's SORTTLOG step) is a
+       //*  periodic flat-file unload of this master, not written by
+       //*  this job.
